@@ -1,179 +1,801 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM1.
-      ******************************************************************
-      *    Creates a sales transaction file to record a series of 
-      *    transactions.  User determines the number of records created
-      *    and enters all information through the console.  Also
-      *    creates a report file to tell if a record was entered into
-      *    the sales file or not.
-      *
-      *    Authors: Grant Haylock, Jack Rasmussen,
-      *             Zach Schultz, Austin Lee
-      *    Date Written: 04-07-2019
-      ******************************************************************
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT SALES-FILE ASSIGN TO
-               "C:\Users\Caulder\Documents\test.txt"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.
-       CONFIGURATION SECTION.
-           
-       DATA DIVISION.
-       FILE SECTION.
-       FD SALES-FILE.
-       01 SALES-FILE-ID.
-           05 CUST-NO            PIC 9(4).
-		   05                    PIC X VALUE SPACES.
-           05 CUST-NAME          PIC A(20).
-		   05                    PIC X VALUE SPACES.
-           05 UNIT-PRICE         PIC 9(5).
-		   05                    PIC X VALUE SPACES.
-           05 QUANTITY-SOLD      PIC -9(3).
-
-       WORKING-STORAGE SECTION.
-       01 SALESFILES-ID.
-           05 CUST-NUM         PIC 9(4).
-		   05 FILLER           PIC X VALUE SPACES.
-           05 CUSTO-NAME       PIC A(20).
-		   05 FILLER           PIC X VALUE SPACES.
-           05 UNIT-PRICES      PIC 9(5) VALUE 0.
-		   05 FILLER           PIC X VALUE SPACES.
-           05 QUANTITYS-SOLD   PIC S9(3).
-
-       01 TEMP-VAR.
-		   05 NEWCUST          PIC A.
-		   05 TEMP-SALE        PIC S9(5)V99.
-		   05 TEMP-TAX         PIC S9(5)V99.
-		   05 TEMP-FINAL       PIC S9(5)V99.
-
-	   01 COL-HDR.
-           05  FILLER          PIC X(4)   VALUE "#".
-           05  FILLER          PIC X      VALUE SPACES.
-           05  FILLER          PIC X(20)  VALUE "Name". 
-		   05  FILLER          PIC X      VALUE SPACES.
-           05  FILLER          PIC X(5)   VALUE "PRICE".
-		   05  FILLER          PIC X      VALUE SPACES.
-           05  FILLER          PIC X(9)   VALUE "QTY".
-
-       01 REPORT-TOTAL.
-		   05 FILLER           PIC X(14)
-               VALUE "Total Sales: ".
-		   05 TOTAL-SALE-OUT   PIC -$$,$$$.99         VALUE 0.
-
-	   01 REPORT-TAX.
-		   05 FILLER           PIC X(14)
-               VALUE  "Sales Tax:   ".
-		   05 SALES-TAX-OUT    PIC -$$,$$$.99         VALUE 0.
-
-	   01 REPORT-FINAL.
-           05 FILLER           PIC X(14)
-               VALUE "Final Sales: ".
-		   05 FINAL-SALE-OUT   PIC -$$,$$$.99        VALUE 0.
-
-       01 WS-CONSTANTS.
-		   05 WS-TAX           PIC V999 VALUE .065.
-
-       01  WS-WORK-AREA.
-           05  TOTAL-SALE      PIC S9(6)V99.
-           05  SALES-TAX       PIC S9(6)V99.
-           05  FINAL-SALE      PIC S9(6)V99.
-  
-       01  MICROFOCUS-COLORS   PIC 99.
-      *THESE COLORS CNA BE USED FOR FOREGROUND AND BACKGROUND.
-           78  BLACK                            VALUE 0.
-           78  BLUE                             VALUE 1.
-           78  GREEN                            VALUE 2.
-           78  CYAN                             VALUE 3.
-           78  RED                              VALUE 4.
-           78  MAGENTA                          VALUE 5.
-           78  BROWN                            VALUE 6.
-           78  WHITE                            VALUE 7.
-      *THHESE COLORS CAN BE USED FOR FOREGROUND ONLY.
-           78  BRIGHT-BLACK                     VALUE 8.
-           78  BRIGHT-BLUE                      VALUE 9.
-           78  BRIGHT-GREEN                     VALUE 10.
-           78  BRIGHT-CYAN                      VALUE 11.
-           78  BRIGHT-RED                       VALUE 12.
-           78  BRIGHT-MAGENTA                   VALUE 13.
-           78  BRIGHT-BROWN                     VALUE 14.
-           78  BRIGHT-WHITE                     VALUE 15.  
-       PROCEDURE DIVISION.
-      ******************************************************************
-      *    100-MAIN-MODULE: Opens Ssales file and report file.   
-      *    Writes headers to the sales file.  Prompts user if they  
-      *    want to add a new customer record, and then calls a module
-      *    to input the customer information.
-      *    Calls a module to write the data to the files. 
-      *    Lastly closes all files and ends the program.
-      ******************************************************************
-       100-MAIN.
-           OPEN EXTEND SALES-FILE.
-		   WRITE SALES-FILE-ID FROM COL-HDR.
-           DISPLAY"ADD NEW CUSTOMER - Y OR N"
-           ACCEPT NEWCUST
-           PERFORM 200-GET-CUST-INFO UNTIL NEWCUST EQUALS "N"
-			   PERFORM 400-WRITE-REPORT
-		   CLOSE SALES-FILE.
-           GOBACK
-           .
-      ******************************************************************
-      *    200-GET-CUST-INFO: Displays prompts for customer information
-      *    and then accepts the input.  Calls a module to calculate the
-      *    totals and taxes, and then prompts the user to input
-      *    another record if they would like to.
-      ******************************************************************
-       200-GET-CUST-INFO.
-	      DISPLAY "CUSTOMER NO: "
-          ACCEPT CUST-NUM
-          DISPLAY "CUSTOMER NAME: "
-          ACCEPT CUSTO-NAME
-          DISPLAY "UNIT PRICE INPUT: "
-          ACCEPT UNIT-PRICES
-          DISPLAY "QUANTITIES SOLD: "
-          ACCEPT QUANTITYS-SOLD
-          MOVE CUST-NUM TO CUST-NO
-          MOVE CUSTO-NAME TO CUST-NAME
-          MOVE UNIT-PRICES TO UNIT-PRICE
-          MOVE QUANTITYS-SOLD to QUANTITY-SOLD
-          WRITE SALES-FILE-ID.
-		  PERFORM 300-CALCULATE-TOTALS
-		  DISPLAY "RECORD ADDED. ADD ANOTHER CUSTOMER - Y OR N"
-          ACCEPT NEWCUST
-          .
-      ******************************************************************
-      *    300-CALCULATE-TOTALS: Checks to see if quantity entered
-      *    above is positive/negative.  If negative, it subtracts 
-      *    quantity * price from the running sales total.  If positive, 
-      *    it adds quantity * price to the running total.
-      *    Calculates sales tax and a subtotal.
-      ******************************************************************
-	   300-CALCULATE-TOTALS.
-		   IF QUANTITYS-SOLD IS POSITIVE
-		   COMPUTE TEMP-SALE = QUANTITYS-SOLD * UNIT-PRICES
-			   ADD TEMP-SALE TO TOTAL-SALE
-			   COMPUTE TEMP-TAX = (WS-TAX * TEMP-SALE)
-			   ADD TEMP-TAX TO SALES-TAX
-		   ELSE
-           COMPUTE TEMP-SALE = QUANTITYS-SOLD * UNIT-PRICES
-           MULTIPLY TEMP-SALE by -1 giving TEMP-SALE
-			   SUBTRACT TEMP-SALE FROM TOTAL-SALE
-			   COMPUTE TEMP-TAX = (WS-TAX * TEMP-SALE)
-			   SUBTRACT TEMP-TAX FROM SALES-TAX
-           END-IF
-           .
-      ******************************************************************
-      *    400-WRITE-REPORT: Computes the final total sales value,
-      *    and then writes to the sales file.
-      ******************************************************************
-       400-WRITE-REPORT.
-		   COMPUTE FINAL-SALE = TOTAL-SALE + SALES-TAX
-           MOVE TOTAL-SALE TO TOTAL-SALE-OUT
-           MOVE SALES-TAX TO SALES-TAX-OUT
-           MOVE FINAL-SALE TO FINAL-SALE-OUT
-		   WRITE SALES-FILE-ID FROM REPORT-TOTAL
-		   WRITE SALES-FILE-ID FROM REPORT-TAX
-		   WRITE SALES-FILE-ID FROM REPORT-FINAL
-           .
-       END PROGRAM PROGRAM1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM1.
+      ******************************************************************
+      *    Creates a sales transaction file to record a series of
+      *    transactions.  User determines the number of records created
+      *    and enters all information through the console.  Also
+      *    creates a report file to tell if a record was entered into
+      *    the sales file or not.
+      *
+      *    Authors: Grant Haylock, Jack Rasmussen,
+      *             Zach Schultz, Austin Lee
+      *    Date Written: 04-07-2019
+      *
+      *    Modifications:
+      *    04-11-2019  The totals that used to be tacked onto the end
+      *                of SALES-FILE now go to their own SALES-REPORT
+      *                file, so SALES-FILE is nothing but COL-HDR plus
+      *                real detail records.
+      *    04-15-2019  Added the CUSTOMER-MASTER lookup so the same
+      *                CUST-NO always writes the same CUSTO-NAME.
+      *    04-18-2019  Added a batch transaction load mode for high
+      *                volume days -- BATCH-FILE feeds 300-CALCULATE
+      *                -TOTALS and the write loop instead of ACCEPT
+      *                when a batch file name is supplied.
+      *    04-22-2019  SALES-FILE and SALES-REPORT-FILE are now built
+      *                with today's date in the name so each day's
+      *                business is a separate file.
+      *    04-25-2019  Tax rate is now looked up from TAX-RATE-FILE by
+      *                a RATE-CODE entered alongside CUST-NO instead of
+      *                being hardcoded as WS-TAX.
+      *    04-28-2019  400-WRITE-REPORT now also writes a control
+      *                trailer record (record count and a CUST-NO hash
+      *                total) so the day's file can be reconciled
+      *                against the register tapes.
+      *    05-02-2019  Added TRANS-TYPE (SALE/RETN/VOID/ADJS).
+      *                300-CALCULATE-TOTALS now branches on the code
+      *                instead of guessing from the sign of the
+      *                quantity, and QUANTITYS-SOLD is always entered
+      *                as a positive amount.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE ASSIGN TO DYNAMIC WS-SALES-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-SALES-STATUS.
+           SELECT SALES-REPORT-FILE ASSIGN TO DYNAMIC
+               WS-REPORT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN TO
+               "C:\Users\Caulder\Documents\custmast.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS CM-CUST-NO
+           FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT BATCH-FILE ASSIGN TO DYNAMIC WS-BATCH-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-BATCH-STATUS.
+           SELECT TAX-RATE-FILE ASSIGN TO
+               "C:\Users\Caulder\Documents\taxrate.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-TAXTAB-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALES-FILE.
+       01 SALES-FILE-ID.
+           05 CUST-NO            PIC 9(4).
+		   05                    PIC X VALUE SPACES.
+           05 CUST-NAME          PIC A(20).
+		   05                    PIC X VALUE SPACES.
+           05 UNIT-PRICE         PIC 9(5).
+		   05                    PIC X VALUE SPACES.
+           05 QUANTITY-SOLD      PIC -9(3).
+		   05                    PIC X VALUE SPACES.
+           05 TRANS-TYPE         PIC X(4).
+		   05                    PIC X VALUE SPACES.
+           05 RATE-CODE          PIC XX.
+
+       FD SALES-REPORT-FILE.
+       01 SALES-REPORT-ID        PIC X(80).
+
+       FD CUSTOMER-MASTER.
+       01 CUST-MASTER-RECORD.
+           05 CM-CUST-NO          PIC 9(4).
+           05 CM-CUST-NAME        PIC A(20).
+           05 CM-CUST-ADDRESS     PIC A(30).
+           05 CM-CUST-TERMS       PIC X(5).
+
+       FD BATCH-FILE.
+       01 BATCH-FILE-ID.
+           05 BATCH-CUST-NO       PIC 9(4).
+           05                     PIC X.
+           05 BATCH-CUST-NAME     PIC A(20).
+           05                     PIC X.
+           05 BATCH-UNIT-PRICE    PIC 9(5).
+           05                     PIC X.
+           05 BATCH-QUANTITY-SOLD PIC -9(3).
+           05                     PIC X.
+           05 BATCH-TRANS-TYPE    PIC X(4).
+           05                     PIC X.
+           05 BATCH-RATE-CODE     PIC XX.
+
+       FD TAX-RATE-FILE.
+       01 TAX-RATE-RECORD.
+           05 TR-FILE-CODE        PIC XX.
+           05                     PIC X.
+           05 TR-FILE-PCT         PIC V999.
+
+       WORKING-STORAGE SECTION.
+       01 SALESFILES-ID.
+           05 CUST-NUM         PIC 9(4).
+		   05 FILLER           PIC X VALUE SPACES.
+           05 CUSTO-NAME       PIC A(20).
+		   05 FILLER           PIC X VALUE SPACES.
+           05 UNIT-PRICES      PIC 9(5) VALUE 0.
+		   05 FILLER           PIC X VALUE SPACES.
+           05 QUANTITYS-SOLD   PIC S9(3).
+		   05 FILLER           PIC X VALUE SPACES.
+           05 TRANS-TYPES      PIC X(4).
+		       88 TRANS-IS-SALE       VALUE "SALE".
+		       88 TRANS-IS-RETURN     VALUE "RETN".
+		       88 TRANS-IS-VOID       VALUE "VOID".
+		       88 TRANS-IS-ADJUST     VALUE "ADJS".
+		   05 FILLER           PIC X VALUE SPACES.
+           05 RATE-CODES       PIC XX.
+
+       01 WS-EDIT-FIELDS.
+		   05 WS-NUMERIC-EDIT  PIC X(18) JUSTIFIED RIGHT.
+		   05 WS-EDIT-NUM      PIC 9(18).
+		   05 WS-EDIT-PRODUCT  PIC 9(9).
+
+       01 TEMP-VAR.
+		   05 NEWCUST          PIC A.
+		   05 TEMP-SALE        PIC S9(5)V99.
+		   05 TEMP-TAX         PIC S9(5)V99.
+		   05 TEMP-FINAL       PIC S9(5)V99.
+
+       01 WS-SWITCHES.
+		   05 WS-VALID-SW      PIC X VALUE "N".
+		       88 ENTRY-IS-VALID       VALUE "Y".
+		   05 WS-CONFIRM-SW    PIC X VALUE "N".
+		       88 ENTRY-IS-CONFIRMED   VALUE "Y".
+		   05 WS-FOUND-SW      PIC X VALUE "N".
+		       88 CUSTOMER-IS-ON-FILE  VALUE "Y".
+		   05 WS-ADDCUST-SW    PIC X VALUE "N".
+		   05 WS-BATCH-SW      PIC X VALUE "N".
+		       88 BATCH-MODE-ACTIVE    VALUE "Y".
+		   05 WS-EOF-SW        PIC X VALUE "N".
+		       88 END-OF-FILE          VALUE "Y".
+		   05 WS-RATE-FOUND-SW PIC X VALUE "N".
+		       88 RATE-CODE-IS-ON-FILE VALUE "Y".
+
+       01 WS-FILE-STATUS.
+		   05 WS-CUSTMAST-STATUS   PIC XX VALUE SPACES.
+		   05 WS-BATCH-STATUS      PIC XX VALUE SPACES.
+		   05 WS-SALES-STATUS      PIC XX VALUE SPACES.
+		   05 WS-TAXTAB-STATUS     PIC XX VALUE SPACES.
+		   05 WS-REPORT-STATUS     PIC XX VALUE SPACES.
+
+       01 WS-BATCH-FIELDS.
+		   05 WS-BATCH-FILE-NAME   PIC X(60) VALUE SPACES.
+
+       01 WS-DATE-FIELDS.
+		   05 WS-CURRENT-DATE      PIC 9(8) VALUE 0.
+		   05 WS-SALES-FILE-NAME   PIC X(24) VALUE SPACES.
+		   05 WS-REPORT-FILE-NAME  PIC X(24) VALUE SPACES.
+
+	   01 COL-HDR.
+           05  FILLER          PIC X(4)   VALUE "#".
+           05  FILLER          PIC X      VALUE SPACES.
+           05  FILLER          PIC X(20)  VALUE "Name".
+		   05  FILLER          PIC X      VALUE SPACES.
+           05  FILLER          PIC X(5)   VALUE "PRICE".
+		   05  FILLER          PIC X      VALUE SPACES.
+           05  FILLER          PIC X(9)   VALUE "QTY".
+
+       01 REPORT-TOTAL.
+		   05 FILLER           PIC X(14)
+               VALUE "Total Sales: ".
+		   05 TOTAL-SALE-OUT   PIC -$$,$$$.99         VALUE 0.
+
+	   01 REPORT-TAX.
+		   05 FILLER           PIC X(14)
+               VALUE  "Sales Tax:   ".
+		   05 SALES-TAX-OUT    PIC -$$,$$$.99         VALUE 0.
+
+	   01 REPORT-FINAL.
+           05 FILLER           PIC X(14)
+               VALUE "Final Sales: ".
+		   05 FINAL-SALE-OUT   PIC -$$,$$$.99        VALUE 0.
+
+	   01 REPORT-CONTROL.
+		   05 FILLER           PIC X(14)
+               VALUE "Record Count: ".
+		   05 CONTROL-COUNT-OUT   PIC ZZZ,ZZZ,ZZ9.
+		   05 FILLER           PIC X(4)  VALUE SPACES.
+		   05 FILLER           PIC X(12) VALUE "Hash Total: ".
+		   05 CONTROL-HASH-OUT    PIC ZZZ,ZZZ,ZZ9.
+
+       01 WS-CONSTANTS.
+		   05 WS-TAX           PIC V999 VALUE .065.
+		   05 WS-DEFAULT-RATE-CODE  PIC XX VALUE "ST".
+
+       01 WS-RATE-COUNT       PIC 9(3) VALUE 0.
+
+       01 TAX-RATE-TABLE.
+		   05 TAX-RATE-ENTRY OCCURS 1 TO 50 TIMES
+		       DEPENDING ON WS-RATE-COUNT
+		       INDEXED BY TR-IDX.
+		       10 TR-CODE      PIC XX.
+		       10 TR-PCT       PIC V999.
+
+       01 WS-CURRENT-TAX-RATE PIC V999 VALUE .065.
+
+       01  WS-WORK-AREA.
+           05  TOTAL-SALE      PIC S9(6)V99.
+           05  SALES-TAX       PIC S9(6)V99.
+           05  FINAL-SALE      PIC S9(6)V99.
+           05  WS-RECORD-COUNT PIC 9(7) VALUE 0.
+           05  WS-HASH-TOTAL   PIC 9(9) VALUE 0.
+
+       01  MICROFOCUS-COLORS   PIC 99.
+      *THESE COLORS CNA BE USED FOR FOREGROUND AND BACKGROUND.
+           78  BLACK                            VALUE 0.
+           78  BLUE                             VALUE 1.
+           78  GREEN                            VALUE 2.
+           78  CYAN                             VALUE 3.
+           78  RED                              VALUE 4.
+           78  MAGENTA                          VALUE 5.
+           78  BROWN                            VALUE 6.
+           78  WHITE                            VALUE 7.
+      *THHESE COLORS CAN BE USED FOR FOREGROUND ONLY.
+           78  BRIGHT-BLACK                     VALUE 8.
+           78  BRIGHT-BLUE                      VALUE 9.
+           78  BRIGHT-GREEN                     VALUE 10.
+           78  BRIGHT-CYAN                      VALUE 11.
+           78  BRIGHT-RED                       VALUE 12.
+           78  BRIGHT-MAGENTA                   VALUE 13.
+           78  BRIGHT-BROWN                     VALUE 14.
+           78  BRIGHT-WHITE                     VALUE 15.
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    100-MAIN-MODULE: Opens Ssales file and report file.
+      *    Writes headers to the sales file the first time it is
+      *    created for the day; on a same-day restart the existing
+      *    file is read to rebuild the running totals instead, so the
+      *    totals in SALES-REPORT-FILE always cover everything in
+      *    SALES-FILE and not just the current session.  Prompts user
+      *    if they want to add a new customer record, and then calls a
+      *    module to input the customer information.
+      *    Calls a module to write the data to the files.
+      *    Lastly closes all files and ends the program.
+      ******************************************************************
+       100-MAIN.
+           PERFORM 105-BUILD-FILE-NAMES
+           PERFORM 110-OPEN-CUSTOMER-MASTER
+           PERFORM 130-LOAD-TAX-RATE-TABLE
+           OPEN INPUT SALES-FILE
+           IF WS-SALES-STATUS = "35"
+               OPEN OUTPUT SALES-FILE
+               WRITE SALES-FILE-ID FROM COL-HDR
+               CLOSE SALES-FILE
+           ELSE
+               PERFORM 140-RECOMPUTE-TOTALS-FROM-FILE
+               CLOSE SALES-FILE
+           END-IF
+           OPEN EXTEND SALES-FILE
+           IF WS-SALES-STATUS NOT = "00"
+               DISPLAY "** UNABLE TO OPEN SALES FILE FOR EXTEND: "
+                   WS-SALES-FILE-NAME
+           ELSE
+               PERFORM 120-GET-BATCH-FILENAME
+               IF BATCH-MODE-ACTIVE
+                   PERFORM 500-PROCESS-BATCH-FILE
+               ELSE
+                   DISPLAY"ADD NEW CUSTOMER - Y OR N"
+                   ACCEPT NEWCUST
+                   PERFORM 200-GET-CUST-INFO UNTIL NEWCUST = "N"
+               END-IF
+           END-IF
+		   PERFORM 400-WRITE-REPORT
+		   CLOSE SALES-FILE.
+           CLOSE CUSTOMER-MASTER.
+           GOBACK
+           .
+      ******************************************************************
+      *    105-BUILD-FILE-NAMES: Builds today's SALES-FILE and
+      *    SALES-REPORT-FILE names so each business day gets its own
+      *    file instead of one ever-growing test.txt.
+      ******************************************************************
+       105-BUILD-FILE-NAMES.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING "SALES-" WS-CURRENT-DATE ".TXT" DELIMITED BY SIZE
+               INTO WS-SALES-FILE-NAME
+               ON OVERFLOW
+                   DISPLAY "** SALES FILE NAME TOO LONG FOR WS-SALES"
+                       "-FILE-NAME **"
+           END-STRING
+           STRING "SALESRPT-" WS-CURRENT-DATE ".TXT" DELIMITED BY SIZE
+               INTO WS-REPORT-FILE-NAME
+               ON OVERFLOW
+                   DISPLAY "** REPORT FILE NAME TOO LONG FOR WS-REPORT"
+                       "-FILE-NAME **"
+           END-STRING
+           .
+      ******************************************************************
+      *    110-OPEN-CUSTOMER-MASTER: Opens the customer master for
+      *    update, creating it first the very first time PROGRAM1 is
+      *    run at this site (status 35 means the file does not exist
+      *    yet).
+      ******************************************************************
+       110-OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER
+           IF WS-CUSTMAST-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+               CLOSE CUSTOMER-MASTER
+               OPEN I-O CUSTOMER-MASTER
+           END-IF
+           .
+      ******************************************************************
+      *    130-LOAD-TAX-RATE-TABLE: Loads TAX-RATE-FILE into an
+      *    in-memory table keyed by RATE-CODE, so a rate change is a
+      *    data update to TAX-RATE-FILE rather than a recompile.  If
+      *    the file is missing, a single default entry preserves the
+      *    old hardcoded 6.5% behavior.
+      ******************************************************************
+       130-LOAD-TAX-RATE-TABLE.
+           MOVE 0 TO WS-RATE-COUNT
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT TAX-RATE-FILE
+           IF WS-TAXTAB-STATUS = "00"
+               READ TAX-RATE-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+               END-READ
+               PERFORM 131-LOAD-TAX-RATE-ENTRY
+                   UNTIL END-OF-FILE OR WS-RATE-COUNT = 50
+               CLOSE TAX-RATE-FILE
+           END-IF
+           IF WS-RATE-COUNT = 0
+               ADD 1 TO WS-RATE-COUNT
+               MOVE WS-DEFAULT-RATE-CODE TO TR-CODE(WS-RATE-COUNT)
+               MOVE WS-TAX TO TR-PCT(WS-RATE-COUNT)
+           END-IF
+           .
+       131-LOAD-TAX-RATE-ENTRY.
+           ADD 1 TO WS-RATE-COUNT
+           MOVE TR-FILE-CODE TO TR-CODE(WS-RATE-COUNT)
+           MOVE TR-FILE-PCT TO TR-PCT(WS-RATE-COUNT)
+           READ TAX-RATE-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           .
+      ******************************************************************
+      *    140-RECOMPUTE-TOTALS-FROM-FILE: Rebuilds TOTAL-SALE,
+      *    SALES-TAX, WS-RECORD-COUNT and WS-HASH-TOTAL from whatever
+      *    is already sitting in today's SALES-FILE, so a restart adds
+      *    on to the day's totals instead of starting them back at
+      *    zero.  The first record is COL-HDR and is discarded.
+      ******************************************************************
+       140-RECOMPUTE-TOTALS-FROM-FILE.
+           MOVE "N" TO WS-EOF-SW
+           READ SALES-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           IF NOT END-OF-FILE
+               READ SALES-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+               END-READ
+           END-IF
+           PERFORM 141-RECOMPUTE-ONE-RECORD UNTIL END-OF-FILE
+           .
+      ******************************************************************
+      *    141-RECOMPUTE-ONE-RECORD: Feeds one existing SALES-FILE
+      *    detail record through the same rate lookup and totals logic
+      *    used for new entries, then reads the next record.  A
+      *    RATE-CODE that is no longer on TAX-RATE-TABLE falls back to
+      *    the default rate instead of silently reusing whatever rate
+      *    the previous record on the file happened to look up.  A
+      *    TRANS-TYPE that is not SALE/RETN/VOID/ADJS, or a UNIT-PRICE
+      *    times QUANTITY-SOLD that would overflow TEMP-SALE, leaves
+      *    the record out of TOTAL-SALE/SALES-TAX and the control
+      *    trailer instead of silently mis-totaling or overflowing.
+      ******************************************************************
+       141-RECOMPUTE-ONE-RECORD.
+           MOVE UNIT-PRICE TO UNIT-PRICES
+           MOVE QUANTITY-SOLD TO QUANTITYS-SOLD
+           MOVE TRANS-TYPE TO TRANS-TYPES
+           MOVE RATE-CODE TO RATE-CODES
+           PERFORM 262-FIND-RATE-CODE
+           IF NOT RATE-CODE-IS-ON-FILE
+               DISPLAY "** UNKNOWN TAX RATE CODE ON FILE FOR CUST-NO "
+                   CUST-NO " -- USING DEFAULT RATE **"
+               MOVE WS-TAX TO WS-CURRENT-TAX-RATE
+           END-IF
+           IF NOT (TRANS-IS-SALE OR TRANS-IS-RETURN OR TRANS-IS-VOID
+                   OR TRANS-IS-ADJUST)
+               DISPLAY "** UNKNOWN TRANSACTION TYPE ON FILE FOR "
+                   "CUST-NO " CUST-NO " -- NOT INCLUDED IN TOTALS **"
+           ELSE
+               COMPUTE WS-EDIT-PRODUCT = UNIT-PRICES * QUANTITYS-SOLD
+               IF WS-EDIT-PRODUCT > 99999
+                   DISPLAY "** UNIT PRICE TIMES QUANTITY ON FILE FOR "
+                       "CUST-NO " CUST-NO " EXCEEDS MAXIMUM SALE"
+                       " AMOUNT -- RECORD NOT INCLUDED IN TOTALS **"
+               ELSE
+                   PERFORM 300-CALCULATE-TOTALS
+                   ADD 1 TO WS-RECORD-COUNT
+                   ADD CUST-NO TO WS-HASH-TOTAL
+               END-IF
+           END-IF
+           READ SALES-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           .
+      ******************************************************************
+      *    120-GET-BATCH-FILENAME: Asks for a batch transaction file
+      *    name.  A blank answer falls back to the existing interactive
+      *    NEWCUST Y/N loop.
+      ******************************************************************
+       120-GET-BATCH-FILENAME.
+           DISPLAY "BATCH TRANSACTION FILE NAME (BLANK FOR NONE): "
+           ACCEPT WS-BATCH-FILE-NAME
+           IF WS-BATCH-FILE-NAME = SPACES
+               MOVE "N" TO WS-BATCH-SW
+           ELSE
+               MOVE "Y" TO WS-BATCH-SW
+           END-IF
+           .
+      ******************************************************************
+      *    200-GET-CUST-INFO: Displays prompts for customer information
+      *    and then accepts the input, re-prompting on anything that
+      *    fails an edit check and showing a confirmation screen before
+      *    the record is written.  Calls a module to calculate the
+      *    totals and taxes, and then prompts the user to input
+      *    another record if they would like to.
+      ******************************************************************
+       200-GET-CUST-INFO.
+           MOVE "N" TO WS-CONFIRM-SW
+           PERFORM 205-ENTER-AND-CONFIRM UNTIL ENTRY-IS-CONFIRMED
+           MOVE CUST-NUM TO CUST-NO
+           MOVE CUSTO-NAME TO CUST-NAME
+           MOVE UNIT-PRICES TO UNIT-PRICE
+           MOVE QUANTITYS-SOLD to QUANTITY-SOLD
+           MOVE TRANS-TYPES TO TRANS-TYPE
+           MOVE RATE-CODES TO RATE-CODE
+           WRITE SALES-FILE-ID
+           IF WS-SALES-STATUS NOT = "00"
+               DISPLAY "** UNABLE TO WRITE SALES RECORD FOR CUST-NO "
+                   CUST-NO " -- NOT INCLUDED IN TOTALS **"
+           ELSE
+		       PERFORM 300-CALCULATE-TOTALS
+		       ADD 1 TO WS-RECORD-COUNT
+		       ADD CUST-NO TO WS-HASH-TOTAL
+           END-IF
+		  DISPLAY "RECORD ADDED. ADD ANOTHER CUSTOMER - Y OR N"
+          ACCEPT NEWCUST
+          .
+      ******************************************************************
+      *    205-ENTER-AND-CONFIRM: Runs each field through its own
+      *    validate-and-reprompt loop, then shows the operator what is
+      *    about to be written before it is trusted with a WRITE.
+      ******************************************************************
+       205-ENTER-AND-CONFIRM.
+           PERFORM 210-VALIDATE-CUST-NUM
+           PERFORM 215-LOOKUP-CUSTOMER
+           PERFORM 220-VALIDATE-UNIT-PRICE
+           PERFORM 230-VALIDATE-QUANTITY
+           PERFORM 235-VALIDATE-TRANS-TYPE
+           PERFORM 240-VALIDATE-RATE-CODE
+           DISPLAY " "
+           DISPLAY "CONFIRM THIS RECORD -"
+           DISPLAY "  CUSTOMER NO   : " CUST-NUM
+           DISPLAY "  CUSTOMER NAME : " CUSTO-NAME
+           DISPLAY "  UNIT PRICE    : " UNIT-PRICES
+           DISPLAY "  QUANTITY SOLD : " QUANTITYS-SOLD
+           DISPLAY "  TRANS TYPE    : " TRANS-TYPES
+           DISPLAY "  TAX RATE CODE : " RATE-CODES
+           DISPLAY "IS THIS CORRECT - Y OR N"
+           ACCEPT WS-CONFIRM-SW
+           .
+      ******************************************************************
+      *    210-VALIDATE-CUST-NUM: Re-prompts until CUST-NUM is numeric
+      *    and greater than zero.  The operator's answer is ACCEPTed
+      *    into an oversized work field first so an over-length entry
+      *    is caught here instead of being silently truncated into a
+      *    "valid" CUST-NUM by the ACCEPT itself.
+      ******************************************************************
+       210-VALIDATE-CUST-NUM.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM 211-PROMPT-CUST-NUM UNTIL ENTRY-IS-VALID
+           .
+       211-PROMPT-CUST-NUM.
+           DISPLAY "CUSTOMER NO: "
+           MOVE SPACES TO WS-NUMERIC-EDIT
+           ACCEPT WS-NUMERIC-EDIT
+           INSPECT WS-NUMERIC-EDIT REPLACING LEADING SPACE BY ZERO
+           IF WS-NUMERIC-EDIT IS NUMERIC
+               MOVE WS-NUMERIC-EDIT TO WS-EDIT-NUM
+           ELSE
+               MOVE ZERO TO WS-EDIT-NUM
+           END-IF
+           IF WS-EDIT-NUM > ZERO AND WS-EDIT-NUM < 10000
+               MOVE WS-EDIT-NUM TO CUST-NUM
+               MOVE "Y" TO WS-VALID-SW
+           ELSE
+               DISPLAY "** INVALID CUSTOMER NUMBER - RE-ENTER **"
+           END-IF
+           .
+      ******************************************************************
+      *    215-LOOKUP-CUSTOMER: Looks CUST-NUM up on CUSTOMER-MASTER.
+      *    If it is on file, CUSTO-NAME is pulled from the master so
+      *    the operator never has to retype it.  If it is not on file
+      *    the operator is prompted for the name and offered the
+      *    chance to add it to the master for next time.
+      ******************************************************************
+       215-LOOKUP-CUSTOMER.
+           MOVE CUST-NUM TO CM-CUST-NO
+           READ CUSTOMER-MASTER
+               INVALID KEY MOVE "N" TO WS-FOUND-SW
+               NOT INVALID KEY MOVE "Y" TO WS-FOUND-SW
+           END-READ
+           IF CUSTOMER-IS-ON-FILE
+               MOVE CM-CUST-NAME TO CUSTO-NAME
+               DISPLAY "CUSTOMER NAME: " CUSTO-NAME
+           ELSE
+               DISPLAY "CUSTOMER " CUST-NUM " IS NOT ON THE MASTER FILE"
+               DISPLAY "CUSTOMER NAME: "
+               ACCEPT CUSTO-NAME
+               DISPLAY "ADD THIS CUSTOMER TO THE MASTER FILE - Y OR N"
+               ACCEPT WS-ADDCUST-SW
+               IF WS-ADDCUST-SW = "Y"
+                   PERFORM 216-ADD-CUSTOMER-MASTER
+               END-IF
+           END-IF
+           .
+      ******************************************************************
+      *    216-ADD-CUSTOMER-MASTER: Adds a new CUSTOMER-MASTER record
+      *    for a CUST-NO seen for the first time.
+      ******************************************************************
+       216-ADD-CUSTOMER-MASTER.
+           MOVE CUST-NUM TO CM-CUST-NO
+           MOVE CUSTO-NAME TO CM-CUST-NAME
+           DISPLAY "CUSTOMER ADDRESS: "
+           ACCEPT CM-CUST-ADDRESS
+           DISPLAY "CUSTOMER TERMS (E.G. NET30): "
+           ACCEPT CM-CUST-TERMS
+           WRITE CUST-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "** UNABLE TO ADD CUSTOMER MASTER RECORD **"
+           END-WRITE
+           .
+      ******************************************************************
+      *    220-VALIDATE-UNIT-PRICE: Re-prompts until UNIT-PRICES is
+      *    numeric and within the range the field can hold.  Uses the
+      *    same oversized-work-field technique as 211-PROMPT-CUST-NUM
+      *    so an over-length entry is rejected instead of truncated.
+      ******************************************************************
+       220-VALIDATE-UNIT-PRICE.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM 221-PROMPT-UNIT-PRICE UNTIL ENTRY-IS-VALID
+           .
+       221-PROMPT-UNIT-PRICE.
+           DISPLAY "UNIT PRICE INPUT: "
+           MOVE SPACES TO WS-NUMERIC-EDIT
+           ACCEPT WS-NUMERIC-EDIT
+           INSPECT WS-NUMERIC-EDIT REPLACING LEADING SPACE BY ZERO
+           IF WS-NUMERIC-EDIT IS NUMERIC
+               MOVE WS-NUMERIC-EDIT TO WS-EDIT-NUM
+           ELSE
+               MOVE ZERO TO WS-EDIT-NUM
+           END-IF
+           IF WS-EDIT-NUM > ZERO AND WS-EDIT-NUM < 100000
+               MOVE WS-EDIT-NUM TO UNIT-PRICES
+               MOVE "Y" TO WS-VALID-SW
+           ELSE
+               DISPLAY "** INVALID UNIT PRICE - RE-ENTER **"
+           END-IF
+           .
+      ******************************************************************
+      *    230-VALIDATE-QUANTITY: Re-prompts until QUANTITYS-SOLD is
+      *    numeric and greater than zero.  TRANS-TYPES, not the sign
+      *    of the quantity, is what says whether this adds to or
+      *    subtracts from the running totals.  Uses the same
+      *    oversized-work-field technique as 211-PROMPT-CUST-NUM so an
+      *    over-length entry is rejected instead of truncated.  Also
+      *    rejects a quantity that would make UNIT-PRICES * QUANTITYS
+      *    -SOLD overflow TEMP-SALE in 300-CALCULATE-TOTALS, since a
+      *    quantity that passes its own range check can still overflow
+      *    once multiplied by an equally in-range unit price.
+      ******************************************************************
+       230-VALIDATE-QUANTITY.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM 231-PROMPT-QUANTITY UNTIL ENTRY-IS-VALID
+           .
+       231-PROMPT-QUANTITY.
+           DISPLAY "QUANTITIES SOLD: "
+           MOVE SPACES TO WS-NUMERIC-EDIT
+           ACCEPT WS-NUMERIC-EDIT
+           INSPECT WS-NUMERIC-EDIT REPLACING LEADING SPACE BY ZERO
+           IF WS-NUMERIC-EDIT IS NUMERIC
+               MOVE WS-NUMERIC-EDIT TO WS-EDIT-NUM
+           ELSE
+               MOVE ZERO TO WS-EDIT-NUM
+           END-IF
+           IF WS-EDIT-NUM > ZERO AND WS-EDIT-NUM < 1000
+               COMPUTE WS-EDIT-PRODUCT = UNIT-PRICES * WS-EDIT-NUM
+               IF WS-EDIT-PRODUCT > 99999
+                   DISPLAY "** UNIT PRICE TIMES QUANTITY EXCEEDS "
+                       "MAXIMUM SALE AMOUNT - RE-ENTER QUANTITY **"
+               ELSE
+                   MOVE WS-EDIT-NUM TO QUANTITYS-SOLD
+                   MOVE "Y" TO WS-VALID-SW
+               END-IF
+           ELSE
+               DISPLAY "** INVALID QUANTITY - RE-ENTER **"
+           END-IF
+           .
+      ******************************************************************
+      *    235-VALIDATE-TRANS-TYPE: Re-prompts until TRANS-TYPES is one
+      *    of SALE, RETN, VOID or ADJS.
+      ******************************************************************
+       235-VALIDATE-TRANS-TYPE.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM 236-PROMPT-TRANS-TYPE UNTIL ENTRY-IS-VALID
+           .
+       236-PROMPT-TRANS-TYPE.
+           DISPLAY "TRANSACTION TYPE (SALE/RETN/VOID/ADJS): "
+           ACCEPT TRANS-TYPES
+           IF TRANS-IS-SALE OR TRANS-IS-RETURN OR TRANS-IS-VOID
+                   OR TRANS-IS-ADJUST
+               MOVE "Y" TO WS-VALID-SW
+           ELSE
+               DISPLAY "** INVALID TRANSACTION TYPE - RE-ENTER **"
+           END-IF
+           .
+      ******************************************************************
+      *    240-VALIDATE-RATE-CODE: Re-prompts until RATE-CODES matches
+      *    a code on TAX-RATE-TABLE, and leaves the matching percentage
+      *    in WS-CURRENT-TAX-RATE for 300-CALCULATE-TOTALS to use.
+      ******************************************************************
+       240-VALIDATE-RATE-CODE.
+           MOVE "N" TO WS-VALID-SW
+           PERFORM 241-PROMPT-RATE-CODE UNTIL ENTRY-IS-VALID
+           .
+       241-PROMPT-RATE-CODE.
+           DISPLAY "TAX RATE CODE: "
+           ACCEPT RATE-CODES
+           PERFORM 262-FIND-RATE-CODE
+           IF RATE-CODE-IS-ON-FILE
+               MOVE "Y" TO WS-VALID-SW
+           ELSE
+               DISPLAY "** UNKNOWN TAX RATE CODE - RE-ENTER **"
+           END-IF
+           .
+      ******************************************************************
+      *    262-FIND-RATE-CODE: Looks RATE-CODES up on TAX-RATE-TABLE.
+      ******************************************************************
+       262-FIND-RATE-CODE.
+           MOVE "N" TO WS-RATE-FOUND-SW
+           SET TR-IDX TO 1
+           SEARCH TAX-RATE-ENTRY
+               AT END
+                   MOVE "N" TO WS-RATE-FOUND-SW
+               WHEN TR-CODE(TR-IDX) = RATE-CODES
+                   MOVE "Y" TO WS-RATE-FOUND-SW
+                   MOVE TR-PCT(TR-IDX) TO WS-CURRENT-TAX-RATE
+           END-SEARCH
+           .
+      ******************************************************************
+      *    300-CALCULATE-TOTALS: Branches on TRANS-TYPES to decide
+      *    whether this transaction adds to or subtracts from the
+      *    running sales total.  A SALE or an ADJUSTMENT adds; a
+      *    RETURN or a VOID subtracts.  QUANTITYS-SOLD is always
+      *    entered as a positive amount, so the sign is no longer what
+      *    decides this.  Calculates sales tax and a subtotal.
+      ******************************************************************
+	   300-CALCULATE-TOTALS.
+           COMPUTE TEMP-SALE = QUANTITYS-SOLD * UNIT-PRICES
+           COMPUTE TEMP-TAX = (WS-CURRENT-TAX-RATE * TEMP-SALE)
+           EVALUATE TRUE
+               WHEN TRANS-IS-SALE
+			   ADD TEMP-SALE TO TOTAL-SALE
+			   ADD TEMP-TAX TO SALES-TAX
+               WHEN TRANS-IS-ADJUST
+			   ADD TEMP-SALE TO TOTAL-SALE
+			   ADD TEMP-TAX TO SALES-TAX
+               WHEN TRANS-IS-RETURN
+			   SUBTRACT TEMP-SALE FROM TOTAL-SALE
+			   SUBTRACT TEMP-TAX FROM SALES-TAX
+               WHEN TRANS-IS-VOID
+			   SUBTRACT TEMP-SALE FROM TOTAL-SALE
+			   SUBTRACT TEMP-TAX FROM SALES-TAX
+           END-EVALUATE
+           .
+      ******************************************************************
+      *    400-WRITE-REPORT: Computes the final total sales value, and
+      *    writes it to SALES-REPORT-FILE, a file of its own so that
+      *    the totals never end up mixed in with the detail records
+      *    that SALES-FILE feeds to downstream reconciliation.  If the
+      *    file cannot be opened (disk full, permissions, locked file)
+      *    this is reported instead of abending.
+      ******************************************************************
+       400-WRITE-REPORT.
+		   COMPUTE FINAL-SALE = TOTAL-SALE + SALES-TAX
+           MOVE TOTAL-SALE TO TOTAL-SALE-OUT
+           MOVE SALES-TAX TO SALES-TAX-OUT
+           MOVE FINAL-SALE TO FINAL-SALE-OUT
+           OPEN OUTPUT SALES-REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "** UNABLE TO OPEN SALES REPORT FILE: "
+                   WS-REPORT-FILE-NAME
+           ELSE
+			   WRITE SALES-REPORT-ID FROM REPORT-TOTAL
+			   WRITE SALES-REPORT-ID FROM REPORT-TAX
+			   WRITE SALES-REPORT-ID FROM REPORT-FINAL
+               MOVE WS-RECORD-COUNT TO CONTROL-COUNT-OUT
+               MOVE WS-HASH-TOTAL TO CONTROL-HASH-OUT
+			   WRITE SALES-REPORT-ID FROM REPORT-CONTROL
+               CLOSE SALES-REPORT-FILE
+           END-IF
+           .
+      ******************************************************************
+      *    500-PROCESS-BATCH-FILE: Drives entry from BATCH-FILE, a
+      *    pre-built card-image transaction file in the same layout as
+      *    SALES-FILE-ID, instead of the console.
+      ******************************************************************
+       500-PROCESS-BATCH-FILE.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-STATUS = "00"
+               READ BATCH-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+               END-READ
+               PERFORM 510-PROCESS-BATCH-RECORD UNTIL END-OF-FILE
+               CLOSE BATCH-FILE
+           ELSE
+               DISPLAY "** UNABLE TO OPEN BATCH FILE: "
+                   WS-BATCH-FILE-NAME
+           END-IF
+           .
+      ******************************************************************
+      *    510-PROCESS-BATCH-RECORD: Moves one BATCH-FILE record into
+      *    the same fields the interactive path uses, then reuses the
+      *    same write and totals logic.  A BATCH-RATE-CODE that is not
+      *    on TAX-RATE-TABLE falls back to the default rate instead of
+      *    silently reusing whatever rate the last record looked up.
+      *    A write that fails, a BATCH-TRANS-TYPE that is not
+      *    SALE/RETN/VOID/ADJS, or a BATCH-UNIT-PRICE times
+      *    BATCH-QUANTITY-SOLD that would overflow TEMP-SALE, leaves
+      *    the record out of WS-RECORD-COUNT/WS-HASH-TOTAL and
+      *    TOTAL-SALE/SALES-TAX instead of counting it as if it had
+      *    gone through cleanly.
+      ******************************************************************
+       510-PROCESS-BATCH-RECORD.
+           MOVE BATCH-CUST-NO TO CUST-NUM CUST-NO
+           MOVE BATCH-CUST-NAME TO CUSTO-NAME CUST-NAME
+           MOVE BATCH-UNIT-PRICE TO UNIT-PRICES UNIT-PRICE
+           MOVE BATCH-QUANTITY-SOLD TO QUANTITYS-SOLD QUANTITY-SOLD
+           MOVE BATCH-TRANS-TYPE TO TRANS-TYPES TRANS-TYPE
+           MOVE BATCH-RATE-CODE TO RATE-CODES RATE-CODE
+           PERFORM 262-FIND-RATE-CODE
+           IF NOT RATE-CODE-IS-ON-FILE
+               DISPLAY "** UNKNOWN TAX RATE CODE IN BATCH FOR CUST-NO "
+                   BATCH-CUST-NO " -- USING DEFAULT RATE **"
+               MOVE WS-TAX TO WS-CURRENT-TAX-RATE
+           END-IF
+           WRITE SALES-FILE-ID
+           IF WS-SALES-STATUS NOT = "00"
+               DISPLAY "** UNABLE TO WRITE SALES RECORD FOR CUST-NO "
+                   BATCH-CUST-NO " -- NOT INCLUDED IN TOTALS **"
+           ELSE
+               IF NOT (TRANS-IS-SALE OR TRANS-IS-RETURN OR TRANS-IS-VOID
+                       OR TRANS-IS-ADJUST)
+                   DISPLAY "** UNKNOWN TRANS TYPE IN BATCH FOR CUST-NO "
+                       BATCH-CUST-NO " -- NOT INCLUDED IN TOTALS **"
+               ELSE
+                   COMPUTE WS-EDIT-PRODUCT =
+                       UNIT-PRICES * QUANTITYS-SOLD
+                   IF WS-EDIT-PRODUCT > 99999
+                       DISPLAY "** PRICE TIMES QTY IN BATCH FOR "
+                           "CUST-NO " BATCH-CUST-NO
+                           " EXCEEDS MAXIMUM SALE AMOUNT"
+                           " -- NOT INCLUDED IN TOTALS **"
+                   ELSE
+                       PERFORM 300-CALCULATE-TOTALS
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD CUST-NO TO WS-HASH-TOTAL
+                   END-IF
+               END-IF
+           END-IF
+           READ BATCH-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           .
+       END PROGRAM PROGRAM1.
