@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM2.
+      ******************************************************************
+      *    Reads the day's SALES-FILE (as built by PROGRAM1) and
+      *    produces a customer subtotal report -- one line per CUST-NO,
+      *    in ascending order, plus a grand total line at the end.
+      *
+      *    Authors: Grant Haylock, Jack Rasmussen,
+      *             Zach Schultz, Austin Lee
+      *    Date Written: 05-06-2019
+      *
+      *    Modifications:
+      *    05-06-2019  Original version.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-FILE ASSIGN TO DYNAMIC WS-SALES-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-SALES-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01".
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO DYNAMIC
+               WS-SUMMARY-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS WS-SUMMARY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SALES-FILE.
+       01 SALES-FILE-ID.
+           05 CUST-NO            PIC 9(4).
+           05                    PIC X VALUE SPACES.
+           05 CUST-NAME          PIC A(20).
+           05                    PIC X VALUE SPACES.
+           05 UNIT-PRICE         PIC 9(5).
+           05                    PIC X VALUE SPACES.
+           05 QUANTITY-SOLD      PIC -9(3).
+           05                    PIC X VALUE SPACES.
+           05 TRANS-TYPE         PIC X(4).
+               88 SLS-TRANS-IS-SALE     VALUE "SALE".
+               88 SLS-TRANS-IS-RETURN   VALUE "RETN".
+               88 SLS-TRANS-IS-VOID     VALUE "VOID".
+               88 SLS-TRANS-IS-ADJUST   VALUE "ADJS".
+           05                    PIC X VALUE SPACES.
+           05 RATE-CODE          PIC XX.
+
+       SD SORT-WORK-FILE.
+       01 SORT-REC.
+           05 SORT-CUST-NO       PIC 9(4).
+           05 SORT-CUST-NAME     PIC A(20).
+           05 SORT-EXT-AMOUNT    PIC S9(6)V99.
+
+       FD SUMMARY-REPORT-FILE.
+       01 SUMMARY-REPORT-ID      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SWITCHES.
+           05 WS-EOF-SW         PIC X VALUE "N".
+               88 END-OF-FILE          VALUE "Y".
+           05 WS-FIRST-SW       PIC X VALUE "Y".
+               88 FIRST-RECORD         VALUE "Y".
+
+       01 WS-FILE-STATUS.
+           05 WS-SALES-STATUS   PIC XX VALUE SPACES.
+           05 WS-SUMMARY-STATUS PIC XX VALUE SPACES.
+
+       01 WS-DATE-FIELDS.
+           05 WS-CURRENT-DATE       PIC 9(8) VALUE 0.
+           05 WS-SALES-FILE-NAME    PIC X(24) VALUE SPACES.
+           05 WS-SUMMARY-FILE-NAME  PIC X(24) VALUE SPACES.
+
+       01 COL-HDR-LINE            PIC X(80) VALUE SPACES.
+
+       01 SUMMARY-HDR.
+           05 FILLER             PIC X(10)  VALUE "CUST NO".
+           05 FILLER             PIC X(22)  VALUE "NAME".
+           05 FILLER             PIC X(14)  VALUE "SUBTOTAL".
+
+       01 SUMMARY-LINE.
+           05 SUMMARY-CUST-NO    PIC Z,ZZ9.
+           05 FILLER             PIC X(5)   VALUE SPACES.
+           05 SUMMARY-CUST-NAME  PIC A(20).
+           05 FILLER             PIC X(2)   VALUE SPACES.
+           05 SUMMARY-AMT-OUT    PIC -$$,$$$.99.
+
+       01 SUMMARY-GRAND-TOTAL.
+           05 FILLER             PIC X(14)  VALUE "GRAND TOTAL: ".
+           05 GRAND-TOTAL-OUT    PIC -$$,$$$,$$9.99.
+
+       01 WS-WORK-AREA.
+           05 WS-CUST-SUBTOTAL   PIC S9(6)V99 VALUE 0.
+           05 WS-GRAND-TOTAL     PIC S9(8)V99 VALUE 0.
+           05 WS-SAVE-CUST-NO    PIC 9(4) VALUE 0.
+           05 WS-SAVE-CUST-NAME  PIC A(20) VALUE SPACES.
+           05 WS-EXT-AMOUNT      PIC S9(6)V99 VALUE 0.
+           05 WS-QUANTITY        PIC S9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    100-MAIN: Opens today's SALES-FILE, sorts its detail
+      *    records by CUST-NO, and drives the control-break summary
+      *    that writes SUMMARY-REPORT-FILE.
+      ******************************************************************
+       100-MAIN.
+           PERFORM 105-BUILD-FILE-NAMES
+           OPEN INPUT SALES-FILE
+           IF WS-SALES-STATUS NOT = "00"
+               DISPLAY "** UNABLE TO OPEN SALES FILE: "
+                   WS-SALES-FILE-NAME
+           ELSE
+               CLOSE SALES-FILE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SORT-CUST-NO
+                   INPUT PROCEDURE IS 200-LOAD-SORT-FILE
+                   OUTPUT PROCEDURE IS 300-SUMMARIZE-SORTED-FILE
+           END-IF
+           GOBACK
+           .
+      ******************************************************************
+      *    105-BUILD-FILE-NAMES: Builds today's SALES-FILE name the
+      *    same way PROGRAM1 does, plus a matching SUMMARY-REPORT-FILE
+      *    name for this run's output.
+      ******************************************************************
+       105-BUILD-FILE-NAMES.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           STRING "SALES-" WS-CURRENT-DATE ".TXT" DELIMITED BY SIZE
+               INTO WS-SALES-FILE-NAME
+               ON OVERFLOW
+                   DISPLAY "** SALES FILE NAME TOO LONG FOR WS-SALES"
+                       "-FILE-NAME **"
+           END-STRING
+           STRING "SALESUM-" WS-CURRENT-DATE ".TXT" DELIMITED BY SIZE
+               INTO WS-SUMMARY-FILE-NAME
+               ON OVERFLOW
+                   DISPLAY "** SUMMARY FILE NAME TOO LONG FOR WS-"
+                       "SUMMARY-FILE-NAME **"
+           END-STRING
+           .
+      ******************************************************************
+      *    200-LOAD-SORT-FILE: Feeds each SALES-FILE detail record
+      *    into the sort, skipping COL-HDR.  RELEASE carries the
+      *    signed extended amount (SALE/ADJS positive, RETN/VOID
+      *    negative) so 300-SUMMARIZE-SORTED-FILE only has to add.  A
+      *    TRANS-TYPE that is not SALE/RETN/VOID/ADJS is left out of
+      *    the sort entirely instead of being silently treated as an
+      *    add.
+      ******************************************************************
+       200-LOAD-SORT-FILE.
+           OPEN INPUT SALES-FILE
+           MOVE "N" TO WS-EOF-SW
+           READ SALES-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           IF NOT END-OF-FILE
+               READ SALES-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+               END-READ
+           END-IF
+           PERFORM 210-RELEASE-ONE-RECORD UNTIL END-OF-FILE
+           CLOSE SALES-FILE
+           .
+       210-RELEASE-ONE-RECORD.
+           IF SLS-TRANS-IS-SALE OR SLS-TRANS-IS-RETURN
+                   OR SLS-TRANS-IS-VOID OR SLS-TRANS-IS-ADJUST
+               MOVE QUANTITY-SOLD TO WS-QUANTITY
+               COMPUTE WS-EXT-AMOUNT = WS-QUANTITY * UNIT-PRICE
+               IF SLS-TRANS-IS-RETURN OR SLS-TRANS-IS-VOID
+                   COMPUTE WS-EXT-AMOUNT = WS-EXT-AMOUNT * -1
+               END-IF
+               MOVE CUST-NO TO SORT-CUST-NO
+               MOVE CUST-NAME TO SORT-CUST-NAME
+               MOVE WS-EXT-AMOUNT TO SORT-EXT-AMOUNT
+               RELEASE SORT-REC
+           ELSE
+               DISPLAY "** UNKNOWN TRANSACTION TYPE FOR CUST-NO "
+                   CUST-NO " -- RECORD NOT INCLUDED IN SUMMARY **"
+           END-IF
+           READ SALES-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-READ
+           .
+      ******************************************************************
+      *    300-SUMMARIZE-SORTED-FILE: Reads the sorted work file and
+      *    breaks on SORT-CUST-NO, writing one subtotal line per
+      *    customer plus a grand total line at the end.
+      ******************************************************************
+       300-SUMMARIZE-SORTED-FILE.
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           IF WS-SUMMARY-STATUS NOT = "00"
+               DISPLAY "** UNABLE TO OPEN SUMMARY REPORT FILE: "
+                   WS-SUMMARY-FILE-NAME
+           ELSE
+               WRITE SUMMARY-REPORT-ID FROM SUMMARY-HDR
+               MOVE "N" TO WS-EOF-SW
+               MOVE "Y" TO WS-FIRST-SW
+               MOVE 0 TO WS-CUST-SUBTOTAL
+               MOVE 0 TO WS-GRAND-TOTAL
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "Y" TO WS-EOF-SW
+               END-RETURN
+               PERFORM 310-PROCESS-SORTED-RECORD UNTIL END-OF-FILE
+               IF NOT FIRST-RECORD
+                   PERFORM 320-WRITE-CUSTOMER-SUBTOTAL
+               END-IF
+               PERFORM 330-WRITE-GRAND-TOTAL
+               CLOSE SUMMARY-REPORT-FILE
+           END-IF
+           .
+       310-PROCESS-SORTED-RECORD.
+           IF FIRST-RECORD
+               MOVE "N" TO WS-FIRST-SW
+               MOVE SORT-CUST-NO TO WS-SAVE-CUST-NO
+               MOVE SORT-CUST-NAME TO WS-SAVE-CUST-NAME
+           ELSE
+               IF SORT-CUST-NO NOT = WS-SAVE-CUST-NO
+                   PERFORM 320-WRITE-CUSTOMER-SUBTOTAL
+                   MOVE SORT-CUST-NO TO WS-SAVE-CUST-NO
+                   MOVE SORT-CUST-NAME TO WS-SAVE-CUST-NAME
+               END-IF
+           END-IF
+           ADD SORT-EXT-AMOUNT TO WS-CUST-SUBTOTAL
+           ADD SORT-EXT-AMOUNT TO WS-GRAND-TOTAL
+           RETURN SORT-WORK-FILE
+               AT END MOVE "Y" TO WS-EOF-SW
+           END-RETURN
+           .
+      ******************************************************************
+      *    320-WRITE-CUSTOMER-SUBTOTAL: Writes the accumulated
+      *    subtotal line for the customer that just broke, then resets
+      *    the accumulator for the next one.
+      ******************************************************************
+       320-WRITE-CUSTOMER-SUBTOTAL.
+           MOVE WS-SAVE-CUST-NO TO SUMMARY-CUST-NO
+           MOVE WS-SAVE-CUST-NAME TO SUMMARY-CUST-NAME
+           MOVE WS-CUST-SUBTOTAL TO SUMMARY-AMT-OUT
+           WRITE SUMMARY-REPORT-ID FROM SUMMARY-LINE
+           MOVE 0 TO WS-CUST-SUBTOTAL
+           .
+      ******************************************************************
+      *    330-WRITE-GRAND-TOTAL: Writes the final grand total line
+      *    across all customers in the file.
+      ******************************************************************
+       330-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO GRAND-TOTAL-OUT
+           WRITE SUMMARY-REPORT-ID FROM SUMMARY-GRAND-TOTAL
+           .
+       END PROGRAM PROGRAM2.
